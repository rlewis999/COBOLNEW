@@ -0,0 +1,14 @@
+      *****************************************************
+      *  CPRATES.CPY                                     *
+      *  RATE TABLE RECORD - RATETBL.DAT                 *
+      *  EFFECTIVE-DATED COVERAGE/LABOR RATES SO PRICING  *
+      *  CAN BE MAINTAINED WITHOUT A RECOMPILE.           *
+      *****************************************************
+       01  RATES-REC.
+           05  RATE-EFF-DATE.
+               10  RATE-EFF-YY          PIC 9(4).
+               10  RATE-EFF-MM          PIC 99.
+               10  RATE-EFF-DD          PIC 99.
+           05  RATE-PAINT-TYPE          PIC X(10).
+           05  RATE-COVERAGE-SQFT-GAL   PIC 9(3).
+           05  RATE-LABOR-PER-GAL       PIC 9(3)V99.
