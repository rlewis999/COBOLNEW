@@ -0,0 +1,24 @@
+      *****************************************************
+      *  CPRESTRT.CPY                                    *
+      *  CHECKPOINT/RESTART RECORD - RESTART.DAT          *
+      *  HOLDS THE LAST ESTIMATE NUMBER PROCESSED AND THE *
+      *  RUNNING TOTALS AS OF THAT CHECKPOINT SO A RERUN  *
+      *  CAN PICK UP WHERE THE PRIOR RUN LEFT OFF.        *
+      *****************************************************
+       01  RESTART-REC.
+           05  RST-EST-NO               PIC X(4).
+           05  RST-GCTR                 PIC 9(5).
+           05  RST-GAL                  PIC 9(6).
+           05  RST-LABOR                PIC 99.
+           05  RST-GTTOTAL              PIC 99.
+           05  RST-PCTR                 PIC 99.
+           05  RST-RUN-SQFT             PIC 9(9).
+      *HIGH-VALUE EXCEPTION TABLE (REQ 006) AS OF THIS CHECKPOINT, SO*
+      *A RESTARTED RUN'S PJOBXCP.PRT ISN'T MISSING THE EXCEPTIONS   *
+      *FOUND BEFORE THE ABEND.                                       *
+           05  RST-HVE-CTR              PIC 99.
+           05  RST-HVE-OVERFLOW-CTR     PIC 99.
+           05  RST-HVE-ENTRY OCCURS 50 TIMES.
+               10  RST-HVE-EST-NO       PIC X(4).
+               10  RST-HVE-CUST-NAME    PIC X(25).
+               10  RST-HVE-TOTAL        PIC 9(8)V99.
