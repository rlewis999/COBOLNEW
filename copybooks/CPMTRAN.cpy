@@ -0,0 +1,26 @@
+      *****************************************************
+      *  CPMTRAN.CPY                                     *
+      *  MAINTENANCE TRANSACTION RECORD - PMAINT.DAT     *
+      *  SAME BODY LAYOUT AS CPPAINT.CPY (TRAN- PREFIX)  *
+      *  SO ADD/CHANGE TRANSACTIONS MAP STRAIGHT ACROSS  *
+      *  TO PAINT-REC FIELD BY FIELD.                    *
+      *****************************************************
+       01  TRAN-REC.
+           05  TRAN-CODE                   PIC X.
+               88  TRAN-IS-ADD                 VALUE 'A'.
+               88  TRAN-IS-CHANGE              VALUE 'C'.
+               88  TRAN-IS-DELETE              VALUE 'D'.
+           05  TRAN-EST-NO                 PIC X(4).
+           05  TRAN-CUST-NAME              PIC X(25).
+           05  TRAN-JOB-ADDR               PIC X(30).
+           05  TRAN-DATE.
+               10  TRAN-YY                 PIC 9(4).
+               10  TRAN-MM                 PIC 99.
+               10  TRAN-DD                 PIC 99.
+           05  TRAN-PRICE-GAL              PIC 99V99.
+           05  TRAN-SURFACE-CTR            PIC 9(2).
+           05  TRAN-SURFACE-LINE OCCURS 1 TO 10 TIMES
+                   DEPENDING ON TRAN-SURFACE-CTR.
+               10  TRAN-SURFACE-TYPE       PIC X(10).
+               10  TRAN-SURFACE-SQ-FT      PIC 9(5).
+               10  TRAN-SURFACE-COATS      PIC 9.
