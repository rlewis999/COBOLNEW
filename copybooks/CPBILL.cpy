@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CPBILL.CPY                                      *
+      *  BILLING EXTRACT RECORD - BILLEXT.DAT             *
+      *  ONE RECORD PER ESTIMATE, PASSED TO ACCOUNTS      *
+      *  RECEIVABLE FOR INVOICING.                        *
+      *****************************************************
+       01  BILL-REC.
+           05  BILL-EST-NO              PIC X(4).
+           05  BILL-CUST-NAME           PIC X(25).
+           05  BILL-TOTAL               PIC 9(8)V99.
