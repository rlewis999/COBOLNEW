@@ -0,0 +1,24 @@
+      *****************************************************
+      *  CPPAINT.CPY                                     *
+      *  PAINT-REC RECORD LAYOUT - PAINTEST.DAT           *
+      *  SHARED BY COBRL01 (REPORT), COBRL02 (EDIT) AND   *
+      *  COBRL03 (MAINTENANCE) SO ALL THREE PROGRAMS AGREE *
+      *  ON ONE DEFINITION OF AN ESTIMATE RECORD.          *
+      *****************************************************
+       01  PAINT-REC.
+           05 PAINT-EST-NO                 PIC X(4).
+           05 PAINT-CUST-NAME              PIC X(25).
+           05 PAINT-JOB-ADDR               PIC X(30).
+           05 PAINT-DATE.
+              10   PAINT-YY                PIC 9(4).
+              10   PAINT-MM                PIC 99.
+              10   PAINT-DD                PIC 99.
+           05 PAINT-PRICE-GAL              PIC 99V99.
+      *SURFACE LINES - ONE PER SURFACE/COAT COMBINATION ON THE JOB*
+           05 PAINT-SURFACE-CTR            PIC 9(2).
+           05 PAINT-SURFACE-LINE OCCURS 1 TO 10 TIMES
+                  DEPENDING ON PAINT-SURFACE-CTR.
+              10   PAINT-SURFACE-TYPE      PIC X(10).
+              10   PAINT-SURFACE-SQ-FT     PIC 9(5).
+              10   PAINT-SURFACE-COATS     PIC 9.
+      *ALL RECS OUT*
