@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBRL04.
+       AUTHOR.         ROBERT LEWIS.
+       DATE-WRITTEN.   08/08/26.
+       DATE-COMPILED.
+      ************************************************
+      *  ONE-TIME LOAD PROGRAM. READS THE LEGACY LINE-*
+      *  SEQUENTIAL PAINTEST EXTRACT (PAINTEST.SEQ) AND*
+      *  WRITES EACH ESTIMATE INTO THE INDEXED MASTER  *
+      *  (PAINTEST.DAT) KEYED ON PAINT-EST-NO. THIS IS *
+      *  THE REQ 004 CONVERSION STEP: IT IS WHAT BUILDS*
+      *  THE KSDS THAT COBRL01/02/03 READ AS I-O/INPUT.*
+      *  RUN THIS ONCE AGAINST A FRESH EXTRACT BEFORE   *
+      *  THE INDEXED PAINTEST.DAT EXISTS, THE WAY A SHOP*
+      *  WOULD OTHERWISE USE IDCAMS REPRO TO LOAD A KSDS*
+      *  FROM A SEQUENTIAL SOURCE. DUPLICATE ESTIMATE   *
+      *  NUMBERS IN THE EXTRACT ARE REJECTED HERE, AT   *
+      *  LOAD TIME, BECAUSE THE INDEXED ORGANIZATION    *
+      *  WON'T ACCEPT A SECOND RECORD UNDER A KEY       *
+      *  ALREADY ON FILE.                               *
+      ************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LEGACY-FILE
+               ASSIGN TO 'E:\COBOL\PAINTEST.SEQ'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'E:\COBOL\PAINTEST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAINT-EST-NO
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT LOADLOG
+               ASSIGN TO 'E:\COBOL\PLOADLOG.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LEGACY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORDS ARE LEGACY-REC, LEGACY-TRAILER-REC
+           RECORD IS VARYING IN SIZE FROM 89 TO 233 CHARACTERS.
+
+      *HAND-DUPLICATED FROM CPPAINT.CPY UNDER THE LEGACY- PREFIX, THE *
+      *SAME WAY CPMTRAN.CPY DUPLICATES THE SHAPE UNDER TRAN- - THIS   *
+      *FD'S RECORD AREA CAN'T COPY CPPAINT.CPY A SECOND TIME SINCE    *
+      *STUDENT-MASTER ALREADY OWNS PAINT-REC BELOW.                   *
+       01  LEGACY-REC.
+           05  LEGACY-EST-NO            PIC X(4).
+           05  LEGACY-CUST-NAME         PIC X(25).
+           05  LEGACY-JOB-ADDR          PIC X(30).
+           05  LEGACY-DATE.
+               10  LEGACY-YY            PIC 9(4).
+               10  LEGACY-MM            PIC 99.
+               10  LEGACY-DD            PIC 99.
+           05  LEGACY-PRICE-GAL         PIC 99V99.
+           05  LEGACY-SURFACE-CTR       PIC 9(2).
+           05  LEGACY-SURFACE-LINE OCCURS 1 TO 10 TIMES
+                  DEPENDING ON LEGACY-SURFACE-CTR.
+               10  LEGACY-SURFACE-TYPE     PIC X(10).
+               10  LEGACY-SURFACE-SQ-FT    PIC 9(5).
+               10  LEGACY-SURFACE-COATS    PIC 9.
+
+      *BATCH TRAILER RECORD (REQ 009) - SHARES LEGACY-FILE'S RECORD  *
+      *AREA WITH LEGACY-REC. THIS PROGRAM ONLY NEEDS TO RECOGNIZE AND*
+      *STOP ON IT, NOT RECONCILE AGAINST IT (THAT HAPPENS IN COBRL01 *
+      *ONCE THE INDEXED MASTER IS BUILT).                             *
+       01  LEGACY-TRAILER-REC.
+           05  LEGACY-TRL-ID             PIC X(4).
+           05  LEGACY-TRL-EXPECTED-CTR   PIC 9(5).
+           05  LEGACY-TRL-EXPECTED-SQFT  PIC 9(7).
+           05  FILLER                    PIC X(73).
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PAINT-REC
+           RECORD IS VARYING IN SIZE FROM 89 TO 233 CHARACTERS.
+
+           COPY 'CPPAINT.cpy'.
+
+       FD  LOADLOG
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS LOGLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  LOGLINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR          PIC 99      VALUE ZERO.
+           05  C-READ-CTR      PIC 9(5)    VALUE ZERO.
+           05  C-LOADED-CTR    PIC 9(5)    VALUE ZERO.
+           05  C-REJECT-CTR    PIC 9(5)    VALUE ZERO.
+           05  MORE-RECS       PIC XXX     VALUE 'YES'.
+           05  WS-MASTER-STATUS PIC XX     VALUE '00'.
+
+       01  LOG-WORK-AREA.
+           05  WS-SUB              PIC 99     VALUE 0.
+           05  WS-RESULT           PIC X(45)  VALUE SPACES.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  PRT-DATE.
+               10  PRT-YY        PIC 9(4).
+               10  PRT-MM        PIC 99.
+               10  PRT-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE:'.
+           05  O-MONTH        PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-DAY           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-YEAR        PIC 9(4).
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(30)
+                               VALUE'LEWIS''S PAINT ESTIMATOR LOAD'.
+           05  FILLER          PIC X(42)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+      *COLUMNS*
+       01  PRTCOL-1.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'ESTIMATE'.
+           05  FILLER          PIC X(15)   VALUE SPACES.
+           05  FILLER          PIC X(45)   VALUE 'RESULT'.
+
+      *DETAIL*
+       01  PRT-LOG-DETAIL.
+           05  O-EST-NO        PIC X(7).
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  O-RESULT        PIC X(45).
+
+       01  PRT-SUMMARY.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'RECORDS READ:'.
+           05  O-READ-CTR      PIC ZZZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'LOADED:'.
+           05  O-LOADED-CTR    PIC ZZZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'REJECTED:'.
+           05  O-REJECT-CTR    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT LEGACY-FILE.
+           OPEN OUTPUT STUDENT-MASTER.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PAINTEST.DAT - STATUS: '
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LOADLOG.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE PRT-YY TO O-YEAR.
+           MOVE PRT-DD TO O-DAY.
+           MOVE PRT-MM TO O-MONTH.
+
+           PERFORM 9000-READ-LEGACY.
+           PERFORM 9100-HEADINGS.
+
+       2000-MAINLINE.
+           ADD 1 TO C-READ-CTR.
+           PERFORM 2100-LOAD-ESTIMATE.
+           PERFORM 2900-WRITE-LOG-LINE.
+           PERFORM 9000-READ-LEGACY.
+
+       2100-LOAD-ESTIMATE.
+           MOVE LEGACY-EST-NO      TO PAINT-EST-NO.
+           MOVE LEGACY-CUST-NAME   TO PAINT-CUST-NAME.
+           MOVE LEGACY-JOB-ADDR    TO PAINT-JOB-ADDR.
+           MOVE LEGACY-DATE        TO PAINT-DATE.
+           MOVE LEGACY-PRICE-GAL   TO PAINT-PRICE-GAL.
+           MOVE LEGACY-SURFACE-CTR TO PAINT-SURFACE-CTR.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > LEGACY-SURFACE-CTR
+               MOVE LEGACY-SURFACE-LINE (WS-SUB)
+                   TO PAINT-SURFACE-LINE (WS-SUB)
+           END-PERFORM.
+           WRITE PAINT-REC
+               INVALID KEY
+                   MOVE 'DUPLICATE ESTIMATE NUMBER - NOT LOADED'
+                       TO WS-RESULT
+                   ADD 1 TO C-REJECT-CTR
+               NOT INVALID KEY
+                   MOVE 'ESTIMATE LOADED' TO WS-RESULT
+                   ADD 1 TO C-LOADED-CTR
+           END-WRITE.
+
+       2900-WRITE-LOG-LINE.
+           MOVE LEGACY-EST-NO TO O-EST-NO.
+           MOVE WS-RESULT TO O-RESULT.
+           WRITE LOGLINE FROM PRT-LOG-DETAIL
+               AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9100-HEADINGS.
+
+       3000-CLOSING.
+           MOVE C-READ-CTR TO O-READ-CTR.
+           MOVE C-LOADED-CTR TO O-LOADED-CTR.
+           MOVE C-REJECT-CTR TO O-REJECT-CTR.
+           WRITE LOGLINE FROM PRT-SUMMARY
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE LEGACY-FILE
+                 STUDENT-MASTER
+                 LOADLOG.
+
+       9000-READ-LEGACY.
+           READ LEGACY-FILE
+               AT END
+                   MOVE 'NO' TO MORE-RECS
+               NOT AT END
+                   IF LEGACY-EST-NO = 'TRLR'
+                       MOVE 'NO' TO MORE-RECS
+                   END-IF
+           END-READ.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR
+           WRITE LOGLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE
+           WRITE LOGLINE FROM PRTCOL-1
+               AFTER ADVANCING 2 LINES.
