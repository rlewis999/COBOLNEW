@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBRL02.
+       AUTHOR.         ROBERT LEWIS.
+       DATE-WRITTEN.   08/08/26.
+       DATE-COMPILED.
+      ************************************************
+      *  THIS PROGRAM EDITS PAINTEST.DAT AHEAD OF    *
+      *  COBRL01 AND REPORTS ANY RECORDS THAT FAIL    *
+      *  SQUARE-FOOTAGE, COAT OR PRICE EDITS. PAINTEST.DAT IS ALREADY*
+      *  THE INDEXED MASTER BY THE TIME THIS RUNS, SO DUPLICATE-KEY  *
+      *  REJECTION HAPPENS WHEN COBRL04 LOADS INTO IT (THE INDEXED   *
+      *  ORGANIZATION ITSELF WON'T STORE A SECOND RECORD UNDER THE   *
+      *  SAME KEY) RATHER THAN HERE.                                 *
+      ************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'E:\COBOL\PAINTEST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAINT-EST-NO
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REJRPT
+               ASSIGN TO 'E:\COBOL\PREJECT.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORDS ARE PAINT-REC, TRAILER-REC
+           RECORD IS VARYING IN SIZE FROM 89 TO 233 CHARACTERS.
+
+           COPY 'CPPAINT.cpy'.
+
+      *BATCH TRAILER RECORD - APPENDED BY THE UPSTREAM EXTRACT AFTER*
+      *THE LAST ESTIMATE. SHARES STUDENT-MASTER'S RECORD AREA WITH  *
+      *PAINT-REC SO READING EITHER VIEW SEES THE SAME BYTES. COBRL02*
+      *ONLY NEEDS TO RECOGNIZE AND SKIP IT, NOT RECONCILE AGAINST IT*
+      *(REQ 009'S RECONCILIATION LIVES IN COBRL01).                 *
+       01  TRAILER-REC.
+           05  TRL-ID                   PIC X(4).
+           05  TRL-EXPECTED-CTR         PIC 9(5).
+           05  TRL-EXPECTED-SQFT        PIC 9(7).
+           05  FILLER                   PIC X(73).
+
+       FD  REJRPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  REJLINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR          PIC 99      VALUE ZERO.
+           05  C-READ-CTR      PIC 9(5)    VALUE ZERO.
+           05  C-VALID-CTR     PIC 9(5)    VALUE ZERO.
+           05  C-REJECT-CTR    PIC 9(5)    VALUE ZERO.
+           05  MORE-RECS       PIC XXX     VALUE 'YES'.
+           05  WS-MASTER-STATUS PIC XX     VALUE '00'.
+
+       01  EDIT-WORK-AREA.
+           05  WS-VALID-SW         PIC XXX     VALUE 'YES'.
+               88  WS-RECORD-VALID             VALUE 'YES'.
+           05  WS-REASON            PIC X(60)   VALUE SPACES.
+           05  WS-REASON-PTR         PIC 9(4)   VALUE 1.
+           05  WS-SUB                PIC 99     VALUE 0.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  PRT-DATE.
+               10  PRT-YY        PIC 9(4).
+               10  PRT-MM        PIC 99.
+               10  PRT-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE:'.
+           05  O-MONTH        PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-DAY           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-YEAR        PIC 9(4).
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(30)
+                               VALUE'LEWIS''S PAINT ESTIMATOR EDIT'.
+           05  FILLER          PIC X(42)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+      *COLUMNS*
+       01  PRTCOL-1.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'ESTIMATE'.
+           05  FILLER          PIC X(15)   VALUE SPACES.
+           05  FILLER          PIC X(60)   VALUE 'REJECT REASON'.
+
+      *DETAIL*
+       01  PRT-REJ-DETAIL.
+           05  O-EST-NO        PIC X(7).
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  O-REASON        PIC X(60).
+
+       01  PRT-SUMMARY.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'RECORDS READ:'.
+           05  O-READ-CTR      PIC ZZZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'VALID:'.
+           05  O-VALID-CTR     PIC ZZZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'REJECTED:'.
+           05  O-REJECT-CTR    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PAINTEST.DAT - STATUS: '
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJRPT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE PRT-YY TO O-YEAR.
+           MOVE PRT-DD TO O-DAY.
+           MOVE PRT-MM TO O-MONTH.
+
+           PERFORM 9000-READ.
+           PERFORM 9100-HEADINGS.
+
+       2000-MAINLINE.
+           ADD 1 TO C-READ-CTR.
+           PERFORM 2100-EDIT-RECORD.
+           IF WS-RECORD-VALID
+               ADD 1 TO C-VALID-CTR
+           ELSE
+               ADD 1 TO C-REJECT-CTR
+               PERFORM 2300-WRITE-REJECT
+           END-IF.
+           PERFORM 9000-READ.
+
+       2100-EDIT-RECORD.
+           MOVE 'YES' TO WS-VALID-SW.
+           MOVE SPACES TO WS-REASON.
+           MOVE 1 TO WS-REASON-PTR.
+           PERFORM 2120-CHECK-SQ-FT.
+           PERFORM 2130-CHECK-PRICE.
+
+       2120-CHECK-SQ-FT.
+           IF PAINT-SURFACE-CTR IS NOT NUMERIC
+                   OR PAINT-SURFACE-CTR = ZERO
+               MOVE 'NO' TO WS-VALID-SW
+               STRING 'NO SURFACE LINES; ' DELIMITED BY SIZE
+                   INTO WS-REASON
+                   WITH POINTER WS-REASON-PTR
+               END-STRING
+           ELSE IF PAINT-SURFACE-CTR > 10
+               MOVE 'NO' TO WS-VALID-SW
+               STRING 'TOO MANY SURFACE LINES (MAX 10); '
+                       DELIMITED BY SIZE
+                   INTO WS-REASON
+                   WITH POINTER WS-REASON-PTR
+               END-STRING
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > PAINT-SURFACE-CTR
+                   IF PAINT-SURFACE-SQ-FT (WS-SUB) IS NOT NUMERIC
+                           OR PAINT-SURFACE-SQ-FT (WS-SUB) = ZERO
+                       MOVE 'NO' TO WS-VALID-SW
+                       STRING 'INVALID SQUARE FOOTAGE; '
+                               DELIMITED BY SIZE
+                           INTO WS-REASON
+                           WITH POINTER WS-REASON-PTR
+                       END-STRING
+                   END-IF
+                   IF PAINT-SURFACE-COATS (WS-SUB) IS NOT NUMERIC
+                           OR PAINT-SURFACE-COATS (WS-SUB) = ZERO
+                       MOVE 'NO' TO WS-VALID-SW
+                       STRING 'INVALID COAT COUNT; ' DELIMITED BY SIZE
+                           INTO WS-REASON
+                           WITH POINTER WS-REASON-PTR
+                       END-STRING
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2130-CHECK-PRICE.
+           IF PAINT-PRICE-GAL IS NOT NUMERIC
+                   OR PAINT-PRICE-GAL = ZERO
+               MOVE 'NO' TO WS-VALID-SW
+               STRING 'MISSING PRICE PER GALLON; ' DELIMITED BY SIZE
+                   INTO WS-REASON
+                   WITH POINTER WS-REASON-PTR
+               END-STRING
+           END-IF.
+
+       2300-WRITE-REJECT.
+           MOVE PAINT-EST-NO TO O-EST-NO.
+           MOVE WS-REASON TO O-REASON.
+           WRITE REJLINE FROM PRT-REJ-DETAIL
+               AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9100-HEADINGS.
+
+       3000-CLOSING.
+           MOVE C-READ-CTR TO O-READ-CTR.
+           MOVE C-VALID-CTR TO O-VALID-CTR.
+           MOVE C-REJECT-CTR TO O-REJECT-CTR.
+           WRITE REJLINE FROM PRT-SUMMARY
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE STUDENT-MASTER
+                 REJRPT.
+
+       9000-READ.
+           READ STUDENT-MASTER
+               AT END
+                   MOVE 'NO' TO MORE-RECS
+               NOT AT END
+                   IF PAINT-EST-NO = 'TRLR'
+                       MOVE 'NO' TO MORE-RECS
+                   END-IF
+           END-READ.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR
+           WRITE REJLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE
+           WRITE REJLINE FROM PRTCOL-1
+               AFTER ADVANCING 2 LINES.
