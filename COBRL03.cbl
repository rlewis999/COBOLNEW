@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBRL03.
+       AUTHOR.         ROBERT LEWIS.
+       DATE-WRITTEN.   08/08/26.
+       DATE-COMPILED.
+      ************************************************
+      *  THIS PROGRAM APPLIES ADD/CHANGE/DELETE       *
+      *  TRANSACTIONS FROM PMAINT.DAT TO PAINTEST.DAT  *
+      *  AND PRODUCES A TRANSACTION LOG OF WHAT WAS    *
+      *  APPLIED OR REJECTED.                          *
+      ************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRAN-FILE
+               ASSIGN TO 'E:\COBOL\PMAINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'E:\COBOL\PAINTEST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAINT-EST-NO
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT MAINTLOG
+               ASSIGN TO 'E:\COBOL\PMAINLOG.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRAN-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-REC
+           RECORD IS VARYING IN SIZE FROM 90 TO 234 CHARACTERS.
+
+           COPY 'CPMTRAN.cpy'.
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PAINT-REC
+           RECORD IS VARYING IN SIZE FROM 89 TO 233 CHARACTERS.
+
+           COPY 'CPPAINT.cpy'.
+
+       FD  MAINTLOG
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS LOGLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  LOGLINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR          PIC 99      VALUE ZERO.
+           05  C-TRAN-CTR      PIC 9(5)    VALUE ZERO.
+           05  C-APPLIED-CTR   PIC 9(5)    VALUE ZERO.
+           05  C-REJECT-CTR    PIC 9(5)    VALUE ZERO.
+           05  MORE-TRANS      PIC XXX     VALUE 'YES'.
+           05  WS-MASTER-STATUS PIC XX     VALUE '00'.
+
+       01  LOG-WORK-AREA.
+           05  WS-SUB              PIC 99     VALUE 0.
+           05  WS-ACTION           PIC X(10)  VALUE SPACES.
+           05  WS-RESULT           PIC X(45)  VALUE SPACES.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  PRT-DATE.
+               10  PRT-YY        PIC 9(4).
+               10  PRT-MM        PIC 99.
+               10  PRT-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE:'.
+           05  O-MONTH        PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-DAY           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-YEAR        PIC 9(4).
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(30)
+                               VALUE'LEWIS''S PAINT ESTIMATOR MAINT'.
+           05  FILLER          PIC X(42)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+      *COLUMNS*
+       01  PRTCOL-1.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'ESTIMATE'.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'ACTION'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(45)   VALUE 'RESULT'.
+
+      *DETAIL*
+       01  PRT-LOG-DETAIL.
+           05  O-EST-NO        PIC X(7).
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  O-ACTION        PIC X(10).
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  O-RESULT        PIC X(45).
+
+       01  PRT-SUMMARY.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'TRANSACTIONS READ:'.
+           05  O-TRAN-CTR      PIC ZZZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'APPLIED:'.
+           05  O-APPLIED-CTR   PIC ZZZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'REJECTED:'.
+           05  O-REJECT-CTR    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-TRANS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT TRAN-FILE.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PAINTEST.DAT - STATUS: '
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT MAINTLOG.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE PRT-YY TO O-YEAR.
+           MOVE PRT-DD TO O-DAY.
+           MOVE PRT-MM TO O-MONTH.
+
+           PERFORM 9000-READ-TRAN.
+           PERFORM 9100-HEADINGS.
+
+       2000-MAINLINE.
+           ADD 1 TO C-TRAN-CTR.
+           PERFORM 2100-APPLY-TRANSACTION.
+           PERFORM 2900-WRITE-LOG-LINE.
+           PERFORM 9000-READ-TRAN.
+
+       2100-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-IS-ADD
+                   PERFORM 2200-ADD-ESTIMATE
+               WHEN TRAN-IS-CHANGE
+                   PERFORM 2300-CHANGE-ESTIMATE
+               WHEN TRAN-IS-DELETE
+                   PERFORM 2400-DELETE-ESTIMATE
+               WHEN OTHER
+                   MOVE 'UNKNOWN'   TO WS-ACTION
+                   MOVE 'INVALID TRANSACTION CODE' TO WS-RESULT
+                   ADD 1 TO C-REJECT-CTR
+           END-EVALUATE.
+
+       2200-ADD-ESTIMATE.
+           MOVE 'ADD'          TO WS-ACTION.
+           MOVE TRAN-EST-NO    TO PAINT-EST-NO.
+           MOVE TRAN-CUST-NAME TO PAINT-CUST-NAME.
+           MOVE TRAN-JOB-ADDR  TO PAINT-JOB-ADDR.
+           MOVE TRAN-DATE      TO PAINT-DATE.
+           MOVE TRAN-PRICE-GAL TO PAINT-PRICE-GAL.
+           IF TRAN-SURFACE-CTR IS NOT NUMERIC
+                   OR TRAN-SURFACE-CTR = ZERO
+               MOVE 'NO SURFACE LINES - NOT ADDED'
+                   TO WS-RESULT
+               ADD 1 TO C-REJECT-CTR
+           ELSE IF TRAN-SURFACE-CTR > 10
+               MOVE 'TOO MANY SURFACE LINES (MAX 10) - NOT ADDED'
+                   TO WS-RESULT
+               ADD 1 TO C-REJECT-CTR
+           ELSE
+               MOVE TRAN-SURFACE-CTR TO PAINT-SURFACE-CTR
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > TRAN-SURFACE-CTR
+                   MOVE TRAN-SURFACE-LINE (WS-SUB)
+                       TO PAINT-SURFACE-LINE (WS-SUB)
+               END-PERFORM
+               WRITE PAINT-REC
+                   INVALID KEY
+                       MOVE 'DUPLICATE ESTIMATE NUMBER - NOT ADDED'
+                           TO WS-RESULT
+                       ADD 1 TO C-REJECT-CTR
+                   NOT INVALID KEY
+                       MOVE 'ESTIMATE ADDED' TO WS-RESULT
+                       ADD 1 TO C-APPLIED-CTR
+               END-WRITE
+           END-IF.
+
+       2300-CHANGE-ESTIMATE.
+           MOVE 'CHANGE'       TO WS-ACTION.
+           MOVE TRAN-EST-NO    TO PAINT-EST-NO.
+           MOVE TRAN-CUST-NAME TO PAINT-CUST-NAME.
+           MOVE TRAN-JOB-ADDR  TO PAINT-JOB-ADDR.
+           MOVE TRAN-DATE      TO PAINT-DATE.
+           MOVE TRAN-PRICE-GAL TO PAINT-PRICE-GAL.
+           IF TRAN-SURFACE-CTR IS NOT NUMERIC
+                   OR TRAN-SURFACE-CTR = ZERO
+               MOVE 'NO SURFACE LINES - NOT CHANGED'
+                   TO WS-RESULT
+               ADD 1 TO C-REJECT-CTR
+           ELSE IF TRAN-SURFACE-CTR > 10
+               MOVE 'TOO MANY SURFACE LINES (MAX 10) - NOT CHANGED'
+                   TO WS-RESULT
+               ADD 1 TO C-REJECT-CTR
+           ELSE
+               MOVE TRAN-SURFACE-CTR TO PAINT-SURFACE-CTR
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > TRAN-SURFACE-CTR
+                   MOVE TRAN-SURFACE-LINE (WS-SUB)
+                       TO PAINT-SURFACE-LINE (WS-SUB)
+               END-PERFORM
+               REWRITE PAINT-REC
+                   INVALID KEY
+                       MOVE 'ESTIMATE NUMBER NOT ON FILE - NOT CHANGED'
+                           TO WS-RESULT
+                       ADD 1 TO C-REJECT-CTR
+                   NOT INVALID KEY
+                       MOVE 'ESTIMATE CHANGED' TO WS-RESULT
+                       ADD 1 TO C-APPLIED-CTR
+               END-REWRITE
+           END-IF.
+
+       2400-DELETE-ESTIMATE.
+           MOVE 'DELETE'       TO WS-ACTION.
+           MOVE TRAN-EST-NO    TO PAINT-EST-NO.
+           DELETE STUDENT-MASTER RECORD
+               INVALID KEY
+                   MOVE 'ESTIMATE NUMBER NOT ON FILE - NOT DELETED'
+                       TO WS-RESULT
+                   ADD 1 TO C-REJECT-CTR
+               NOT INVALID KEY
+                   MOVE 'ESTIMATE DELETED' TO WS-RESULT
+                   ADD 1 TO C-APPLIED-CTR
+           END-DELETE.
+
+       2900-WRITE-LOG-LINE.
+           MOVE TRAN-EST-NO TO O-EST-NO.
+           MOVE WS-ACTION TO O-ACTION.
+           MOVE WS-RESULT TO O-RESULT.
+           WRITE LOGLINE FROM PRT-LOG-DETAIL
+               AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9100-HEADINGS.
+
+       3000-CLOSING.
+           MOVE C-TRAN-CTR TO O-TRAN-CTR.
+           MOVE C-APPLIED-CTR TO O-APPLIED-CTR.
+           MOVE C-REJECT-CTR TO O-REJECT-CTR.
+           WRITE LOGLINE FROM PRT-SUMMARY
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE TRAN-FILE
+                 STUDENT-MASTER
+                 MAINTLOG.
+
+       9000-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'NO' TO MORE-TRANS.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR
+           WRITE LOGLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE
+           WRITE LOGLINE FROM PRTCOL-1
+               AFTER ADVANCING 2 LINES.
