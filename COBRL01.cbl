@@ -13,53 +13,142 @@
 
            SELECT STUDENT-MASTER
                ASSIGN TO 'E:\COBOL\PAINTEST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAINT-EST-NO
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT RATE-TABLE
+               ASSIGN TO 'E:\COBOL\RATETBL.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
                ASSIGN TO 'E:\COBOL\PJOBEST.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT XCPRPT
+               ASSIGN TO 'E:\COBOL\PJOBXCP.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT BILLEXT
+               ASSIGN TO 'E:\COBOL\BILLEXT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE
+               ASSIGN TO 'E:\COBOL\RESTART.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  STUDENT-MASTER
-           LABEL RECORD IS STANDARD       
-           DATA RECORD IS PAINT-REC
-           RECORD CONTAINS 21 CHARACTERS.
-
-       01  PAINT-REC.
-           05 PAINT-EST-NO                 PIC X(4).
-           05 PAINT-DATE.
-              10   PAINT-YY                PIC 9(4).
-              10   PAINT-MM                PIC 99.
-              10   PAINT-DD                PIC 99.
-           05 PAINT-WALL-SQ-FT             PIC 9(4).
-           05 PAINT-DOOR-SQ-FT             PIC 9(3).
-           05 PAINT-PRICE-GAL              PIC 99V99.
-      *ALL RECS OUT*
+           LABEL RECORD IS STANDARD
+           DATA RECORDS ARE PAINT-REC, TRAILER-REC
+           RECORD IS VARYING IN SIZE FROM 89 TO 233 CHARACTERS.
+
+           COPY 'CPPAINT.cpy'.
+
+      *BATCH TRAILER RECORD - APPENDED BY THE UPSTREAM EXTRACT AFTER*
+      *THE LAST ESTIMATE. SHARES STUDENT-MASTER'S RECORD AREA WITH  *
+      *PAINT-REC SO READING EITHER VIEW SEES THE SAME BYTES.        *
+       01  TRAILER-REC.
+           05  TRL-ID                   PIC X(4).
+           05  TRL-EXPECTED-CTR         PIC 9(5).
+           05  TRL-EXPECTED-SQFT        PIC 9(7).
+           05  FILLER                   PIC X(73).
+
+       FD  RATE-TABLE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATES-REC
+           RECORD CONTAINS 26 CHARACTERS.
+
+           COPY 'CPRATES.cpy'.
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 320 CHARACTERS
            DATA RECORD IS PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
-       
-       01  PRTLINE             PIC X(132).
+
+       01  PRTLINE             PIC X(320).
+
+       FD  XCPRPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS XCPLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  XCPLINE             PIC X(100).
+
+       FD  BILLEXT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BILL-REC.
+
+           COPY 'CPBILL.cpy'.
+
+       FD  RESTART-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RESTART-REC.
+
+           COPY 'CPRESTRT.cpy'.
 
 
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
-           05  C-GCTR          PIC 999     VALUE 0.
+           05  C-GCTR          PIC 9(5)    VALUE 0.
            05  C-PCTR          PIC 99      VALUE ZERO.
-           05  C-GAL           PIC 99      VALUE 0.
+           05  C-GAL           PIC 9(6)    VALUE 0.
            05  C-LABOR         PIC 99      VALUE 0.
-           05  C-TOTAL         PIC 99      VALUE 0.
+           05  C-TOTAL         PIC 9(8)V99 VALUE 0.
            05  C-GTTOTAL       PIC 99      VALUE 0.
            05  C-HOURS         PIC 99      VALUE 0.
            05  C-GTLABOR       PIC 99      VALUE 0.
            05  C-GTGAL         PIC 99      VALUE 0.
            05  C-GTPRICE-GAL   PIC 99      VALUE 0.
            05 MORE-RECS        PIC XXX     VALUE 'YES'.
+           05 WS-MASTER-STATUS PIC XX      VALUE '00'.
+
+       01  RESTART-WORK-AREA.
+           05  WS-RESTART-STATUS    PIC XX    VALUE '00'.
+           05  WS-RESTART-SW        PIC XXX   VALUE 'NO'.
+               88  RESTARTING                 VALUE 'YES'.
+
+       01  BALANCE-WORK-AREA.
+           05  WS-RUN-TOTAL-SQFT       PIC 9(9)   VALUE 0.
+           05  WS-TRL-EXPECTED-CTR     PIC 9(5)   VALUE 0.
+           05  WS-TRL-EXPECTED-SQFT    PIC 9(7)   VALUE 0.
+           05  WS-TRAILER-SW           PIC XXX    VALUE 'NO'.
+               88  WS-TRAILER-SEEN                VALUE 'YES'.
+           05  WS-BAL-MSG              PIC X(100) VALUE SPACES.
+
+       01  RATE-WORK-AREA.
+           05  RT-COVERAGE-FACTOR  PIC 9(3)     VALUE 115.
+           05  RT-LABOR-RATE       PIC 9(3)V99  VALUE 23.55.
+           05  RT-MORE-RATES       PIC XXX      VALUE 'YES'.
+           05  WS-BEST-EFF-DATE    PIC 9(8)     VALUE 0.
+
+       01  SURFACE-WORK-AREA.
+           05  WS-SUB              PIC 99      VALUE 0.
+           05  WS-JOB-SQ-FT        PIC 9(7)    VALUE 0.
+           05  WS-LINE-SQ-FT       PIC 9(6)    VALUE 0.
+
+       01  HIGH-VALUE-AREA.
+           05  WS-HV-GAL-THRESHOLD     PIC 99   VALUE 50.
+           05  WS-HV-TOTAL-THRESHOLD   PIC 99   VALUE 75.
+           05  WS-HVE-CTR              PIC 99   VALUE 0.
+           05  WS-HVE-OVERFLOW-CTR     PIC 99   VALUE 0.
+           05  WS-HVE-SUB               PIC 99   VALUE 0.
+           05  WS-HVE-SUB2              PIC 99   VALUE 0.
+           05  WS-HVE-BOTTOM            PIC 99   VALUE 0.
+           05  WS-HVE-TEMP-ENTRY.
+               10  WS-HVE-TEMP-EST-NO     PIC X(4).
+               10  WS-HVE-TEMP-CUST-NAME  PIC X(25).
+               10  WS-HVE-TEMP-TOTAL      PIC 9(8)V99.
+           05  WS-HVE-ENTRY OCCURS 50 TIMES.
+               10  WS-HVE-EST-NO        PIC X(4).
+               10  WS-HVE-CUST-NAME     PIC X(25).
+               10  WS-HVE-TOTAL         PIC 9(8)V99.
 
        01  CURRENT-DATE-AND-TIME.
            05  PRT-DATE.
@@ -85,10 +174,14 @@
        01  PRTCOL-1.
            05  FILLER          PIC X(3)    VALUE SPACES.
            05  FILLER          PIC X(21)   VALUE 'ESTIMATE'.
+           05  FILLER          PIC X(25)   VALUE 'CUSTOMER'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(30)   VALUE 'JOB SITE'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
            05  FILLER          PIC X(21)   VALUE SPACES.
-           05  FILLER          PIC X(21)   VALUE 'WALL'.
+           05  FILLER          PIC X(21)   VALUE 'JOB'.
            05  FILLER          PIC X(21)   VALUE SPACES.
-           05  FILLER          PIC X(21)   VALUE 'DOOR'.
+           05  FILLER          PIC X(21)   VALUE 'SURFACE'.
            05  FILLER          PIC X(21)    VALUE SPACES.
            05  FILLER          PIC X(21)   VALUE 'TOTAL'.
            05  FILLER          PIC X(9)    VALUE SPACES.
@@ -105,11 +198,15 @@
        01  PRTCOL-2.
            05  FILLER          PIC X(1)    VALUE 'NUMBER'.
            05  FILLER          PIC X(5)   VALUE SPACES.
+           05  FILLER          PIC X(25)   VALUE 'NAME'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(30)   VALUE 'ADDRESS'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
            05  FILLER          PIC X(9)    VALUE 'ESIMATE DATE'.
            05  FILLER          PIC X(5)   VALUE SPACES.
            05  FILLER          PIC X(10)   VALUE 'SQ/FT'.
            05  FILLER          PIC X(5)   VALUE SPACES.
-           05  FILLER          PIC X(19)   VALUE 'SQ/FT'.
+           05  FILLER          PIC X(19)   VALUE 'LINES'.
            05  FILLER          PIC X(5)   VALUE SPACES.
            05  FILLER          PIC X(5)   VALUE 'SQ/FT'.
            05  FILLER          PIC X(5)   VALUE SPACES.
@@ -126,24 +223,66 @@
        01  PRT-DETAIL.
            05  O-EST-NO        PIC X(7).
            05  FILLER          PIC X(20)   VALUE SPACES.
+           05  O-CUST-NAME     PIC X(25).
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  O-JOB-ADDR      PIC X(30).
+           05  FILLER          PIC X(5)    VALUE SPACES.
            05  O-YY            PIC X(15).
            05  FILLER          PIC X(20)   VALUE SPACES.
            05  O-MM            PIC X(15).
            05  FILLER          PIC X(20)   VALUE SPACES.
            05  O-DD            PIC Z.99.
            05  FILLER          PIC X(20)   VALUE SPACES.
-           05  O-WALL-SQ-FT    PIC ZZZ,ZZZ.99.
+           05  O-JOB-SQ-FT     PIC ZZZ,ZZZ.99.
            05  FILLER          PIC XX      VALUE SPACES.
-           05  O-DOOR-SQ-FT    PIC ZZZ,ZZZ.99.
+           05  O-SURF-CTR      PIC Z9.
            05  FILLER          PIC XX      VALUE SPACES.
            05  O-PRICE-GAL  PIC ZZZ,ZZZ.99.
 
        01  PRT-GTTOTAL.
            05  FILLER          PIC X(54)   VALUE SPACES.
            05  FILLER          PIC X(15)   VALUE 'TOTAL ESTIMATES:'.
-           05  O-GCTR          PIC ZZ9.
+           05  O-GCTR          PIC ZZZZ9.
            05  FILLER          PIC X(60)   VALUE SPACES.
 
+       01  PRT-BALANCE.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  O-BAL-MSG       PIC X(100).
+
+      *HIGH-VALUE EXCEPTION REPORT LAYOUTS*
+       01  XCP-TITLE.
+           05  FILLER          PIC X(30)   VALUE SPACES.
+           05  FILLER          PIC X(40)
+                      VALUE 'HIGH-VALUE ESTIMATE EXCEPTION REPORT'.
+           05  FILLER          PIC X(30)   VALUE SPACES.
+
+       01  XCP-COL.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'ESTIMATE'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(25)   VALUE 'CUSTOMER NAME'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(15)   VALUE 'JOB TOTAL'.
+
+       01  XCP-DETAIL.
+           05  O-XCP-EST-NO    PIC X(7).
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  O-XCP-CUST-NAME PIC X(25).
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  O-XCP-TOTAL     PIC Z(7)9.99.
+
+       01  XCP-NONE.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(40)
+                       VALUE 'NO ESTIMATES EXCEEDED THE THRESHOLD'.
+
+       01  XCP-OVERFLOW.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE '**** PLUS '.
+           05  O-XCP-OVERFLOW-CTR PIC ZZ9.
+           05  FILLER          PIC X(46)
+               VALUE ' MORE EXCEPTION(S) NOT SHOWN - TABLE FULL ****'.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -154,62 +293,264 @@
 
        1000-INIT.
            OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PAINTEST.DAT - STATUS: '
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE PRT-YY TO O-YEAR.
            MOVE PRT-DD TO O-DAY.
            MOVE PRT-MM TO O-MONTH.
 
-           PERFORM 9000-READ.
+           PERFORM 1100-LOAD-RATES.
+           PERFORM 1200-CHECK-RESTART.
+           PERFORM 1250-OPEN-OUTPUTS.
+           IF MORE-RECS = 'YES'
+               PERFORM 9000-READ
+           END-IF.
            PERFORM 9100-HEADINGS.
-       
+
+       1100-LOAD-RATES.
+           OPEN INPUT RATE-TABLE.
+           PERFORM 1110-READ-RATE.
+           PERFORM UNTIL RT-MORE-RATES = 'NO'
+               IF RATE-EFF-DATE NOT > PRT-DATE
+                       AND RATE-EFF-DATE > WS-BEST-EFF-DATE
+                   MOVE RATE-EFF-DATE          TO WS-BEST-EFF-DATE
+                   MOVE RATE-COVERAGE-SQFT-GAL TO RT-COVERAGE-FACTOR
+                   MOVE RATE-LABOR-PER-GAL     TO RT-LABOR-RATE
+               END-IF
+               PERFORM 1110-READ-RATE
+           END-PERFORM.
+           CLOSE RATE-TABLE.
+
+       1110-READ-RATE.
+           READ RATE-TABLE
+               AT END
+                   MOVE 'NO' TO RT-MORE-RATES.
+
+       1200-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE 'NO' TO WS-RESTART-SW
+                   NOT AT END
+                       MOVE 'YES' TO WS-RESTART-SW
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+           IF RESTARTING
+               MOVE RST-GCTR    TO C-GCTR
+               MOVE RST-GAL     TO C-GAL
+               MOVE RST-LABOR   TO C-LABOR
+               MOVE RST-GTTOTAL TO C-GTTOTAL
+               MOVE RST-PCTR    TO C-PCTR
+               MOVE RST-RUN-SQFT TO WS-RUN-TOTAL-SQFT
+               MOVE RST-HVE-CTR  TO WS-HVE-CTR
+               MOVE RST-HVE-OVERFLOW-CTR TO WS-HVE-OVERFLOW-CTR
+               PERFORM VARYING WS-HVE-SUB FROM 1 BY 1
+                       UNTIL WS-HVE-SUB > WS-HVE-CTR
+                   MOVE RST-HVE-ENTRY (WS-HVE-SUB)
+                       TO WS-HVE-ENTRY (WS-HVE-SUB)
+               END-PERFORM
+               MOVE RST-EST-NO  TO PAINT-EST-NO
+               START STUDENT-MASTER KEY IS GREATER THAN PAINT-EST-NO
+                   INVALID KEY
+                       MOVE 'NO' TO MORE-RECS
+               END-START
+           END-IF.
+
+       1250-OPEN-OUTPUTS.
+           IF RESTARTING
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND XCPRPT
+               OPEN EXTEND BILLEXT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT XCPRPT
+               OPEN OUTPUT BILLEXT
+           END-IF.
+
        2000-MAINLINE.
            PERFORM 2100-CALCS.
            PERFORM 2200-OUTPUT.
+           PERFORM 2300-CHECK-HIGH-VALUE.
+           PERFORM 2400-BILL-EXTRACT.
+           PERFORM 2500-CHECKPOINT.
            PERFORM 9000-READ.
 
        2100-CALCS.
            ADD 1 TO C-GCTR.
-           ADD 23.55 TO C-GAL.
-           ADD 23.55 TO C-LABOR.
+           ADD RT-LABOR-RATE TO C-LABOR.
            ADD 1 TO C-HOURS.
-           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT.
-           DIVIDE PAINT-WALL-SQ-FT BY 115 GIVING C-GAL.
-           MULTIPLY C-GAL BY PAINT-PRICE-GAL.
+           MOVE ZERO TO WS-JOB-SQ-FT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > PAINT-SURFACE-CTR
+               COMPUTE WS-LINE-SQ-FT =
+                   PAINT-SURFACE-SQ-FT (WS-SUB) *
+                   PAINT-SURFACE-COATS (WS-SUB)
+               ADD WS-LINE-SQ-FT TO WS-JOB-SQ-FT
+           END-PERFORM.
+           ADD WS-JOB-SQ-FT TO WS-RUN-TOTAL-SQFT.
+           DIVIDE WS-JOB-SQ-FT BY RT-COVERAGE-FACTOR GIVING C-GAL.
            COMPUTE C-TOTAL = PAINT-PRICE-GAL * C-GAL.
            COMPUTE  C-LABOR = PAINT-PRICE-GAL * C-GAL + C-GTTOTAL.
 
        2200-OUTPUT.
            MOVE PAINT-EST-NO TO O-EST-NO.
+           MOVE PAINT-CUST-NAME TO O-CUST-NAME.
+           MOVE PAINT-JOB-ADDR TO O-JOB-ADDR.
            MOVE PAINT-YY TO O-YY.
            MOVE PAINT-MM TO O-MM.
            MOVE PAINT-DD TO O-DD.
-           MOVE PAINT-WALL-SQ-FT TO O-WALL-SQ-FT.
-           MOVE PAINT-DOOR-SQ-FT TO O-DOOR-SQ-FT.
+           MOVE WS-JOB-SQ-FT TO O-JOB-SQ-FT.
+           MOVE PAINT-SURFACE-CTR TO O-SURF-CTR.
            MOVE PAINT-PRICE-GAL TO O-PRICE-GAL.
 
            WRITE PRTLINE FROM PRT-DETAIL
                AFTER ADVANCING 1 LINES
                    AT EOP
                        PERFORM 9100-HEADINGS.
+
+       2300-CHECK-HIGH-VALUE.
+           IF C-GAL > WS-HV-GAL-THRESHOLD
+                   OR C-TOTAL > WS-HV-TOTAL-THRESHOLD
+               IF WS-HVE-CTR < 50
+                   ADD 1 TO WS-HVE-CTR
+                   MOVE PAINT-EST-NO    TO WS-HVE-EST-NO (WS-HVE-CTR)
+                   MOVE PAINT-CUST-NAME TO WS-HVE-CUST-NAME (WS-HVE-CTR)
+                   MOVE C-TOTAL         TO WS-HVE-TOTAL (WS-HVE-CTR)
+               ELSE
+                   ADD 1 TO WS-HVE-OVERFLOW-CTR
+               END-IF
+           END-IF.
+
+       2400-BILL-EXTRACT.
+           MOVE PAINT-EST-NO    TO BILL-EST-NO.
+           MOVE PAINT-CUST-NAME TO BILL-CUST-NAME.
+           MOVE C-TOTAL         TO BILL-TOTAL.
+           WRITE BILL-REC.
+
+       2500-CHECKPOINT.
+           MOVE PAINT-EST-NO TO RST-EST-NO.
+           MOVE C-GCTR       TO RST-GCTR.
+           MOVE C-GAL        TO RST-GAL.
+           MOVE C-LABOR      TO RST-LABOR.
+           MOVE C-GTTOTAL    TO RST-GTTOTAL.
+           MOVE C-PCTR       TO RST-PCTR.
+           MOVE WS-RUN-TOTAL-SQFT TO RST-RUN-SQFT.
+           MOVE WS-HVE-CTR   TO RST-HVE-CTR.
+           MOVE WS-HVE-OVERFLOW-CTR TO RST-HVE-OVERFLOW-CTR.
+           PERFORM VARYING WS-HVE-SUB FROM 1 BY 1
+                   UNTIL WS-HVE-SUB > WS-HVE-CTR
+               MOVE WS-HVE-ENTRY (WS-HVE-SUB)
+                   TO RST-HVE-ENTRY (WS-HVE-SUB)
+           END-PERFORM.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+
        3000-CLOSING.
            PERFORM 3100-GRANDTOTALS
            MOVE C-GCTR TO O-GCTR.
            WRITE PRTLINE FROM PRT-GTTOTAL
                AFTER ADVANCING 3 LINES.
 
+           PERFORM 3200-PRINT-EXCEPTIONS.
+           PERFORM 3300-CLEAR-RESTART.
+           PERFORM 3400-RECONCILE-TRAILER.
 
            CLOSE STUDENT-MASTER
-                 PRTOUT.
+                 PRTOUT
+                 XCPRPT
+                 BILLEXT.
 
        3100-GRANDTOTALS.
            ADD C-GTLABOR C-GTGAL, C-GTPRICE-GAL GIVING C-GTTOTAL.
 
+       3300-CLEAR-RESTART.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       3400-RECONCILE-TRAILER.
+           IF WS-TRAILER-SEEN
+               IF C-GCTR = WS-TRL-EXPECTED-CTR
+                       AND WS-RUN-TOTAL-SQFT = WS-TRL-EXPECTED-SQFT
+                   MOVE 'BATCH BALANCED - RECORD COUNT AND SQ FT AGREE'
+                       TO WS-BAL-MSG
+               ELSE
+                   MOVE 'BATCH OUT OF BALANCE - COUNT/SQ FT VS TRAILER'
+                       TO WS-BAL-MSG
+               END-IF
+           ELSE
+               MOVE 'NO TRAILER RECORD FOUND - BATCH NOT RECONCILED'
+                   TO WS-BAL-MSG
+           END-IF.
+           MOVE WS-BAL-MSG TO O-BAL-MSG.
+           WRITE PRTLINE FROM PRT-BALANCE
+               AFTER ADVANCING 2 LINES.
+
+       3200-PRINT-EXCEPTIONS.
+           PERFORM 3210-SORT-EXCEPTIONS.
+           WRITE XCPLINE FROM XCP-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE XCPLINE FROM XCP-COL
+               AFTER ADVANCING 2 LINES.
+           IF WS-HVE-CTR = 0
+               WRITE XCPLINE FROM XCP-NONE
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               PERFORM VARYING WS-HVE-SUB FROM 1 BY 1
+                       UNTIL WS-HVE-SUB > WS-HVE-CTR
+                   MOVE WS-HVE-EST-NO (WS-HVE-SUB)    TO O-XCP-EST-NO
+                   MOVE WS-HVE-CUST-NAME (WS-HVE-SUB) TO O-XCP-CUST-NAME
+                   MOVE WS-HVE-TOTAL (WS-HVE-SUB)     TO O-XCP-TOTAL
+                   WRITE XCPLINE FROM XCP-DETAIL
+                       AFTER ADVANCING 1 LINES
+               END-PERFORM
+           END-IF.
+           IF WS-HVE-OVERFLOW-CTR > 0
+               MOVE WS-HVE-OVERFLOW-CTR TO O-XCP-OVERFLOW-CTR
+               WRITE XCPLINE FROM XCP-OVERFLOW
+                   AFTER ADVANCING 1 LINES
+           END-IF.
+
+       3210-SORT-EXCEPTIONS.
+           PERFORM VARYING WS-HVE-SUB FROM 1 BY 1
+                   UNTIL WS-HVE-SUB >= WS-HVE-CTR
+               COMPUTE WS-HVE-BOTTOM = WS-HVE-CTR - WS-HVE-SUB
+               PERFORM VARYING WS-HVE-SUB2 FROM 1 BY 1
+                       UNTIL WS-HVE-SUB2 > WS-HVE-BOTTOM
+                   IF WS-HVE-TOTAL (WS-HVE-SUB2) <
+                           WS-HVE-TOTAL (WS-HVE-SUB2 + 1)
+                       MOVE WS-HVE-ENTRY (WS-HVE-SUB2)
+                           TO WS-HVE-TEMP-ENTRY
+                       MOVE WS-HVE-ENTRY (WS-HVE-SUB2 + 1)
+                           TO WS-HVE-ENTRY (WS-HVE-SUB2)
+                       MOVE WS-HVE-TEMP-ENTRY
+                           TO WS-HVE-ENTRY (WS-HVE-SUB2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        9000-READ.
            READ STUDENT-MASTER
                AT END
-                   MOVE 'NO' TO MORE-RECS.
+                   MOVE 'NO' TO MORE-RECS
+               NOT AT END
+                   IF PAINT-EST-NO = 'TRLR'
+                       PERFORM 9010-CAPTURE-TRAILER
+                       MOVE 'NO' TO MORE-RECS
+                   END-IF
+           END-READ.
+
+       9010-CAPTURE-TRAILER.
+           MOVE TRL-EXPECTED-CTR  TO WS-TRL-EXPECTED-CTR.
+           MOVE TRL-EXPECTED-SQFT TO WS-TRL-EXPECTED-SQFT.
+           MOVE 'YES'             TO WS-TRAILER-SW.
 
        9100-HEADINGS.
            ADD 1 TO C-PCTR.
